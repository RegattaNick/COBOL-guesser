@@ -0,0 +1,27 @@
+      *-----------------------------------------------------------*
+      * PLYSTAT.CPY                                                *
+      * PLAYER-STATS-FILE record.  One record per completed game,  *
+      * keyed on player id + the date/time the game finished, so   *
+      * one player accumulates history instead of a single record  *
+      * being overlaid every run.  PLYST-SEQ-NO breaks a tie when   *
+      * two records for the same player/type finish in the same    *
+      * clock second - it is left at zero on the first attempt and  *
+      * only bumped by the caller on a duplicate-key WRITE.          *
+      *-----------------------------------------------------------*
+       01  PLYR-STATS-RECORD.
+           05  PLYST-KEY.
+               10  PLYST-PLAYER-ID        PIC X(10).
+               10  PLYST-GAME-DATE        PIC 9(08).
+               10  PLYST-GAME-TIME        PIC 9(08).
+               10  PLYST-RECORD-TYPE      PIC X(01).
+                   88  PLYST-GAME-RECORD      VALUE "G".
+                   88  PLYST-MATCH-RECORD     VALUE "M".
+               10  PLYST-SEQ-NO           PIC 9(02).
+           05  PLYST-OUTCOME-CODE         PIC X(01).
+               88  PLYST-WON                  VALUE "W".
+               88  PLYST-LOST                 VALUE "L".
+           05  PLYST-NUM-TO-GUESS         PIC 9(03).
+           05  PLYST-GUESSES-USED         PIC 9(02).
+           05  PLYST-ROUNDS-PLAYED        PIC 9(02).
+           05  PLYST-MATCH-SCORE          PIC 9(03).
+           05  FILLER                     PIC X(02).
