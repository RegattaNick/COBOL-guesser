@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------*
+      * EXPECTED.CPY                                                *
+      * EXPECTED-OUTCOME-FILE record.  One expected result code     *
+      * per GUESS-TRANS-FILE entry, in the same sequence, so a      *
+      * batch run can reconcile what Check actually decided         *
+      * against what the script expected it to decide.              *
+      *-----------------------------------------------------------*
+       01  EXPECTED-OUTCOME-RECORD.
+           05  EXPO-SEQUENCE-NO           PIC 9(05).
+           05  EXPO-EXPECTED-RESULT       PIC X(01).
+               88  EXPO-EXPECT-TOO-SMALL      VALUE "S".
+               88  EXPO-EXPECT-TOO-LARGE      VALUE "L".
+               88  EXPO-EXPECT-CORRECT        VALUE "C".
