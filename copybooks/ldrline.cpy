@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * LDRLINE.CPY                                                *
+      * One printed line of the nightly leaderboard report.         *
+      *-----------------------------------------------------------*
+       01  LEADERBOARD-LINE.
+           05  LDRL-RANK                  PIC ZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LDRL-PLAYER-ID             PIC X(10).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LDRL-GAMES-PLAYED          PIC ZZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LDRL-GAMES-THIS-MONTH      PIC ZZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LDRL-WIN-RATE              PIC ZZ9.99.
+           05  FILLER                     PIC X(01) VALUE "%".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LDRL-AVG-GUESSES           PIC ZZ9.99.
+           05  FILLER                     PIC X(20) VALUE SPACES.
