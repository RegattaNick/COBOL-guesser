@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------*
+      * CTLPARM.CPY                                                *
+      * Session control / difficulty parameters, read once at      *
+      * program start-up from the CONTROL-FILE.  One record per    *
+      * run.  Lets an operator switch difficulty by editing the    *
+      * parameter file, not the program.                            *
+      *-----------------------------------------------------------*
+       01  CTL-PARM-RECORD.
+           05  CTL-DIFFICULTY-CODE        PIC X(01).
+               88  CTL-DIFF-EASY              VALUE "E".
+               88  CTL-DIFF-NORMAL            VALUE "N".
+               88  CTL-DIFF-HARD              VALUE "H".
+           05  CTL-RANGE-LOW               PIC 9(03).
+           05  CTL-RANGE-HIGH              PIC 9(03).
+           05  CTL-MAX-GUESSES             PIC 9(02).
+           05  CTL-RESTART-FLAG            PIC X(01).
+               88  CTL-RESTART-YES             VALUE "Y".
+               88  CTL-RESTART-NO              VALUE "N".
+           05  CTL-SESSION-MODE            PIC X(01).
+               88  CTL-MODE-INTERACTIVE        VALUE "I".
+               88  CTL-MODE-BATCH              VALUE "B".
+               88  CTL-MODE-MATCH              VALUE "M".
+           05  CTL-MATCH-ROUNDS            PIC 9(02).
+           05  CTL-FIXED-NUMBER-FLAG       PIC X(01).
+               88  CTL-FIXED-NUMBER-YES        VALUE "Y".
+               88  CTL-FIXED-NUMBER-NO         VALUE "N".
+           05  CTL-FIXED-NUMBER            PIC 9(03).
+           05  FILLER                      PIC X(02).
