@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------*
+      * RESTARTR.CPY                                                *
+      * RESTART-FILE record.  Rewritten after every guess so a      *
+      * game interrupted mid-way (abend, cancelled job, dropped     *
+      * terminal) can pick back up without losing the guesses       *
+      * already used.  Holds one record - the in-flight game, if    *
+      * any.  Also carries the running match tally, so a game       *
+      * checkpointed mid-match resumes with its score intact.        *
+      *-----------------------------------------------------------*
+       01  RESTART-RECORD.
+           05  RSTR-ACTIVE-FLAG           PIC X(01).
+               88  RSTR-GAME-IN-PROGRESS      VALUE "Y".
+               88  RSTR-GAME-COMPLETE         VALUE "N".
+           05  RSTR-PLAYER-ID             PIC X(10).
+           05  RSTR-NUM-TO-GUESS          PIC 9(03).
+           05  RSTR-GUESS-COUNT           PIC 9(02).
+           05  RSTR-MATCH-ROUNDS-PLAYED   PIC 9(02).
+           05  RSTR-MATCH-ROUNDS-WON      PIC 9(02).
+           05  RSTR-MATCH-SCORE           PIC 9(03).
+           05  FILLER                     PIC X(03).
