@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * AUDITREC.CPY                                                *
+      * AUDIT-LOG-FILE record.  One record per guess (not per       *
+      * game), so a disputed session can be replayed guess by       *
+      * guess after the fact.                                       *
+      *-----------------------------------------------------------*
+       01  AUDIT-LOG-RECORD.
+           05  AUDL-GAME-DATE             PIC 9(08).
+           05  AUDL-GAME-TIME             PIC 9(08).
+           05  AUDL-PLAYER-ID             PIC X(10).
+           05  AUDL-GUESS-COUNT           PIC 9(02).
+           05  AUDL-GUESS-VALUE           PIC 9(03).
+           05  AUDL-NUM-TO-GUESS          PIC 9(03).
+           05  AUDL-RESULT-CODE           PIC X(01).
+               88  AUDL-TOO-SMALL             VALUE "S".
+               88  AUDL-TOO-LARGE             VALUE "L".
+               88  AUDL-CORRECT               VALUE "C".
+           05  FILLER                     PIC X(10).
