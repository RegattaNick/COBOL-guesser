@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      * GUESSTRN.CPY                                                *
+      * GUESS-TRANS-FILE record.  Drives an unattended/batch run    *
+      * of the guess loop from scripted input instead of a          *
+      * terminal ACCEPT.                                             *
+      *-----------------------------------------------------------*
+       01  GUESS-TRANS-RECORD.
+           05  GTRN-SEQUENCE-NO           PIC 9(05).
+           05  GTRN-GUESS-VALUE           PIC 9(03).
