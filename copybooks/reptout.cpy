@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------*
+      * REPTOUT.CPY                                                 *
+      * REPORT-OUT-FILE record.  One formatted line per finished    *
+      * game, so a session's results can be reviewed on paper or    *
+      * in a print viewer instead of relying on console scrollback. *
+      *-----------------------------------------------------------*
+       01  REPORT-OUT-RECORD.
+           05  RPTO-PLAYER-ID             PIC X(10).
+           05  FILLER                     PIC X(02).
+           05  RPTO-GAME-DATE             PIC 9(08).
+           05  FILLER                     PIC X(02).
+           05  RPTO-RESULT-TEXT           PIC X(08).
+           05  FILLER                     PIC X(02).
+           05  RPTO-GUESSES-USED          PIC Z9.
+           05  FILLER                     PIC X(02).
+           05  RPTO-NUM-TO-GUESS          PIC ZZZ9.
+           05  FILLER                     PIC X(20).
