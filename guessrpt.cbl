@@ -0,0 +1,319 @@
+      *===============================================================*
+      *                                                                *
+      * PROGRAM-ID.  GUESSRPT.                                        *
+      *                                                                *
+      * AUTHOR.        Application Development.                       *
+      * INSTALLATION.  Application Development.                       *
+      * DATE-WRITTEN.  2026-08-08.                                     *
+      *                                                                *
+      * REMARKS.       Nightly leaderboard/summary report, run after  *
+      *                hours over the PLAYER-STATS-FILE built up by    *
+      *                COBOL-guesser.  Ranks players by fewest         *
+      *                average guesses, and reports win rate and       *
+      *                games played this calendar month.              *
+      *                                                                *
+      * MODIFICATION HISTORY.                                          *
+      *   2026-08-08  NR   Original version.                           *
+      *   2026-08-08  NR   Treat a missing PLAYER-STATS-FILE as an     *
+      *                    empty one instead of reading from an        *
+      *                    unopened file.  A full player table now     *
+      *                    displays a one-time warning instead of      *
+      *                    silently dropping players from the          *
+      *                    leaderboard, and no longer misattributes    *
+      *                    a dropped player's stats to whichever       *
+      *                    player was last found or added.             *
+      *                                                                *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUESSRPT.
+       AUTHOR. Application Development.
+       INSTALLATION. Application Development.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL.
+       OBJECT-COMPUTER. GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLYRSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PLYST-KEY
+               FILE STATUS IS WS-PLYRSTAT-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "GUESSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLAYER-STATS-FILE.
+       COPY "plystat.cpy".
+
+       FD  PRINT-FILE.
+       COPY "ldrline.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PLYRSTAT-STATUS          PIC X(02).
+       01  WS-STATS-EOF-FLAG           PIC X(01) VALUE "N".
+           88  WS-STATS-EOF                    VALUE "Y".
+
+       01  WS-CURRENT-YYYYMM           PIC 9(06).
+
+      * ---------------------------------------------------------- *
+      * Per-player running totals, built from PLAYER-STATS-FILE.    *
+      * ---------------------------------------------------------- *
+       01  WS-MAX-PLAYERS              PIC 9(03) COMP VALUE 200.
+       01  WS-PLAYER-COUNT             PIC 9(03) COMP VALUE 0.
+       01  WS-PLAYER-TABLE.
+           05  WS-PLAYER-ENTRY OCCURS 200 TIMES.
+               10  WS-SUM-PLAYER-ID           PIC X(10).
+               10  WS-SUM-GAMES-PLAYED        PIC 9(05).
+               10  WS-SUM-GAMES-WON           PIC 9(05).
+               10  WS-SUM-TOTAL-GUESSES       PIC 9(07).
+               10  WS-SUM-GAMES-THIS-MONTH    PIC 9(05).
+               10  WS-SUM-AVG-GUESSES         PIC 9(03)V99.
+               10  WS-SUM-WIN-RATE            PIC 9(03)V99.
+
+       01  WS-SEARCH-IDX               PIC 9(03) COMP.
+       01  WS-FOUND-IDX                PIC 9(03) COMP.
+       01  WS-FOUND-FLAG               PIC X(01).
+           88  WS-PLAYER-FOUND                 VALUE "Y".
+           88  WS-PLAYER-NOT-FOUND             VALUE "N".
+
+       01  WS-TRUNC-FLAG               PIC X(01) VALUE "N".
+           88  WS-PLAYERS-TRUNCATED            VALUE "Y".
+
+       01  WS-SORT-OUTER-IDX           PIC 9(03) COMP.
+       01  WS-SORT-INNER-IDX           PIC 9(03) COMP.
+       01  WS-SORT-BEST-IDX            PIC 9(03) COMP.
+       01  WS-SORT-WORK-ENTRY.
+           05  WS-SORT-WORK-PLAYER-ID       PIC X(10).
+           05  WS-SORT-WORK-GAMES-PLAYED    PIC 9(05).
+           05  WS-SORT-WORK-GAMES-WON       PIC 9(05).
+           05  WS-SORT-WORK-TOTAL-GUESSES   PIC 9(07).
+           05  WS-SORT-WORK-GAMES-MONTH     PIC 9(05).
+           05  WS-SORT-WORK-AVG-GUESSES     PIC 9(03)V99.
+           05  WS-SORT-WORK-WIN-RATE        PIC 9(03)V99.
+
+       01  WS-PRINT-RANK                PIC 9(03).
+
+       PROCEDURE DIVISION.
+
+      *=============================================================*
+      * 0000-MAINLINE                                                *
+      *=============================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-SUMMARIZE-STATS THRU 2000-EXIT.
+           PERFORM 3000-RANK-PLAYERS THRU 3000-EXIT.
+           PERFORM 4000-PRINT-LEADERBOARD THRU 4000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 1000-INITIALIZE                                              *
+      *=============================================================*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-CURRENT-YYYYMM.
+           OPEN INPUT PLAYER-STATS-FILE.
+           IF WS-PLYRSTAT-STATUS = "35"
+      * No completed games have ever been filed - treat this the
+      * same as an empty file rather than reading from an unopened
+      * one, which would never satisfy READ's AT END condition.
+               SET WS-STATS-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 2000-SUMMARIZE-STATS                                         *
+      * Reads every completed-game record and accumulates totals     *
+      * per player in WS-PLAYER-TABLE.                                *
+      *=============================================================*
+       2000-SUMMARIZE-STATS.
+           IF NOT WS-STATS-EOF
+               PERFORM 2100-READ-NEXT-STATS THRU 2100-EXIT
+           END-IF.
+           PERFORM 2200-ACCUMULATE-ONE-RECORD THRU 2200-EXIT
+               UNTIL WS-STATS-EOF.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-STATS.
+           READ PLAYER-STATS-FILE NEXT RECORD
+               AT END SET WS-STATS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-ACCUMULATE-ONE-RECORD.
+      * Match-summary records (PLYST-RECORD-TYPE "M") stand for a
+      * whole match, not a single game, and would corrupt the
+      * per-game averages below if counted alongside them - only
+      * per-game records are accumulated here.
+           IF PLYST-GAME-RECORD
+               PERFORM 2300-FIND-PLAYER-ENTRY THRU 2300-EXIT
+               IF WS-PLAYER-NOT-FOUND
+                   PERFORM 2400-ADD-PLAYER-ENTRY THRU 2400-EXIT
+               END-IF
+      * WS-PLAYER-FOUND stays "N" when the table is already full and
+      * this is a never-before-seen player id - skip the tally so it
+      * does not land on whatever WS-FOUND-IDX was left over from the
+      * last player actually found or added.
+               IF WS-PLAYER-FOUND
+                   ADD 1 TO WS-SUM-GAMES-PLAYED (WS-FOUND-IDX)
+                   IF PLYST-WON
+                       ADD 1 TO WS-SUM-GAMES-WON (WS-FOUND-IDX)
+                   END-IF
+                   ADD PLYST-GUESSES-USED
+                       TO WS-SUM-TOTAL-GUESSES (WS-FOUND-IDX)
+                   IF PLYST-GAME-DATE (1:6) = WS-CURRENT-YYYYMM
+                       ADD 1 TO WS-SUM-GAMES-THIS-MONTH (WS-FOUND-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 2100-READ-NEXT-STATS THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-FIND-PLAYER-ENTRY.
+           SET WS-PLAYER-NOT-FOUND TO TRUE.
+           PERFORM 2310-COMPARE-ONE-ENTRY THRU 2310-EXIT
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-PLAYER-COUNT
+                   OR WS-PLAYER-FOUND.
+       2300-EXIT.
+           EXIT.
+
+       2310-COMPARE-ONE-ENTRY.
+           IF WS-SUM-PLAYER-ID (WS-SEARCH-IDX) = PLYST-PLAYER-ID
+               SET WS-PLAYER-FOUND TO TRUE
+               MOVE WS-SEARCH-IDX TO WS-FOUND-IDX
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+       2400-ADD-PLAYER-ENTRY.
+           IF WS-PLAYER-COUNT < WS-MAX-PLAYERS
+               ADD 1 TO WS-PLAYER-COUNT
+               MOVE WS-PLAYER-COUNT TO WS-FOUND-IDX
+               MOVE PLYST-PLAYER-ID TO WS-SUM-PLAYER-ID (WS-FOUND-IDX)
+               MOVE 0 TO WS-SUM-GAMES-PLAYED (WS-FOUND-IDX)
+               MOVE 0 TO WS-SUM-GAMES-WON (WS-FOUND-IDX)
+               MOVE 0 TO WS-SUM-TOTAL-GUESSES (WS-FOUND-IDX)
+               MOVE 0 TO WS-SUM-GAMES-THIS-MONTH (WS-FOUND-IDX)
+               SET WS-PLAYER-FOUND TO TRUE
+           ELSE
+               IF NOT WS-PLAYERS-TRUNCATED
+                   DISPLAY "WARNING - player table full at "
+                       WS-MAX-PLAYERS
+                       " entries, additional players are being "
+                       "dropped from the leaderboard."
+                   SET WS-PLAYERS-TRUNCATED TO TRUE
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 3000-RANK-PLAYERS                                            *
+      * Computes each player's average guesses and win rate, then    *
+      * ranks the table by fewest average guesses (a straight        *
+      * selection sort - the table is small enough that this is      *
+      * the simplest correct approach).                               *
+      *=============================================================*
+       3000-RANK-PLAYERS.
+           PERFORM 3100-COMPUTE-ONE-AVERAGE THRU 3100-EXIT
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-PLAYER-COUNT.
+           PERFORM 3200-SELECT-ONE-PLACE THRU 3200-EXIT
+               VARYING WS-SORT-OUTER-IDX FROM 1 BY 1
+               UNTIL WS-SORT-OUTER-IDX >= WS-PLAYER-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-COMPUTE-ONE-AVERAGE.
+           IF WS-SUM-GAMES-PLAYED (WS-SEARCH-IDX) > 0
+               COMPUTE WS-SUM-AVG-GUESSES (WS-SEARCH-IDX) ROUNDED =
+                   WS-SUM-TOTAL-GUESSES (WS-SEARCH-IDX) /
+                   WS-SUM-GAMES-PLAYED (WS-SEARCH-IDX)
+               COMPUTE WS-SUM-WIN-RATE (WS-SEARCH-IDX) ROUNDED =
+                   (WS-SUM-GAMES-WON (WS-SEARCH-IDX) * 100) /
+                   WS-SUM-GAMES-PLAYED (WS-SEARCH-IDX)
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-SELECT-ONE-PLACE.
+           MOVE WS-SORT-OUTER-IDX TO WS-SORT-BEST-IDX.
+           PERFORM 3210-COMPARE-ONE-CANDIDATE THRU 3210-EXIT
+               VARYING WS-SORT-INNER-IDX FROM WS-SORT-OUTER-IDX
+               BY 1 UNTIL WS-SORT-INNER-IDX > WS-PLAYER-COUNT.
+           IF WS-SORT-BEST-IDX NOT = WS-SORT-OUTER-IDX
+               PERFORM 3220-SWAP-ENTRIES THRU 3220-EXIT
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3210-COMPARE-ONE-CANDIDATE.
+           IF WS-SUM-AVG-GUESSES (WS-SORT-INNER-IDX) <
+                   WS-SUM-AVG-GUESSES (WS-SORT-BEST-IDX)
+               MOVE WS-SORT-INNER-IDX TO WS-SORT-BEST-IDX
+           END-IF.
+       3210-EXIT.
+           EXIT.
+
+       3220-SWAP-ENTRIES.
+           MOVE WS-PLAYER-ENTRY (WS-SORT-OUTER-IDX)
+               TO WS-SORT-WORK-ENTRY.
+           MOVE WS-PLAYER-ENTRY (WS-SORT-BEST-IDX)
+               TO WS-PLAYER-ENTRY (WS-SORT-OUTER-IDX).
+           MOVE WS-SORT-WORK-ENTRY
+               TO WS-PLAYER-ENTRY (WS-SORT-BEST-IDX).
+       3220-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 4000-PRINT-LEADERBOARD                                       *
+      *=============================================================*
+       4000-PRINT-LEADERBOARD.
+           MOVE 0 TO WS-PRINT-RANK.
+           PERFORM 4100-PRINT-ONE-LINE THRU 4100-EXIT
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-PLAYER-COUNT.
+           IF WS-PLAYER-COUNT = 0
+               MOVE SPACES TO LEADERBOARD-LINE
+               MOVE "No completed games on file." TO LDRL-PLAYER-ID
+               WRITE LEADERBOARD-LINE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-LINE.
+           ADD 1 TO WS-PRINT-RANK.
+           MOVE WS-PRINT-RANK TO LDRL-RANK.
+           MOVE WS-SUM-PLAYER-ID (WS-SEARCH-IDX) TO LDRL-PLAYER-ID.
+           MOVE WS-SUM-GAMES-PLAYED (WS-SEARCH-IDX)
+               TO LDRL-GAMES-PLAYED.
+           MOVE WS-SUM-GAMES-THIS-MONTH (WS-SEARCH-IDX)
+               TO LDRL-GAMES-THIS-MONTH.
+           MOVE WS-SUM-WIN-RATE (WS-SEARCH-IDX) TO LDRL-WIN-RATE.
+           MOVE WS-SUM-AVG-GUESSES (WS-SEARCH-IDX) TO LDRL-AVG-GUESSES.
+           WRITE LEADERBOARD-LINE.
+       4100-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 9000-TERMINATE                                               *
+      *=============================================================*
+       9000-TERMINATE.
+           CLOSE PLAYER-STATS-FILE.
+           CLOSE PRINT-FILE.
+       9000-EXIT.
+           EXIT.
