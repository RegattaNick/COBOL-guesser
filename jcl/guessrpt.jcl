@@ -0,0 +1,14 @@
+//GUESSRPT JOB (ACCTNO),'NIGHTLY LEADERBOARD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* GUESSRPT - nightly leaderboard/summary report over the       *
+//*            player stats built up during the day's            *
+//*            COBOL-guesser sessions.  Scheduled to run after    *
+//*            hours once the game jobs have finished for the     *
+//*            day.                                               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=GUESSRPT
+//STEPLIB  DD DISP=SHR,DSN=APPL.COBOL.LOADLIB
+//PLYRSTAT DD DISP=SHR,DSN=APPL.GUESSER.PLYRSTAT
+//GUESSRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
