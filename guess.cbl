@@ -1,86 +1,933 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. COBOL-guesser.
-	AUTHOR. lukeroot.
+      *===============================================================*
+      *                                                                *
+      * PROGRAM-ID.  COBOL-guesser.                                   *
+      *                                                                *
+      * AUTHOR.        lukeroot.                                      *
+      * INSTALLATION.  Application Development.                       *
+      * DATE-WRITTEN.  2024-01-15.                                     *
+      *                                                                *
+      * REMARKS.       Number-guessing game.  The player is dealt a   *
+      *                random number and has a limited number of      *
+      *                guesses to find it.                             *
+      *                                                                *
+      * MODIFICATION HISTORY.                                          *
+      *   2024-01-15  LR   Original version.                           *
+      *   2026-08-08  NR   Added PLAYER-STATS-FILE so a completed      *
+      *                    game leaves a history record instead of     *
+      *                    disappearing at STOP RUN.                   *
+      *   2026-08-08  NR   Range and guess allowance now come from a   *
+      *                    CTL-PARM-RECORD instead of being hardcoded. *
+      *   2026-08-08  NR   ACCEPT Guess is now validated and re-       *
+      *                    prompted rather than trusted as-is.         *
+      *   2026-08-08  NR   Added per-guess AUDIT-LOG-FILE recording.   *
+      *   2026-08-08  NR   Added RESTART-FILE checkpoint/resume       *
+      *                    support, driven by CTL-RESTART-FLAG.       *
+      *   2026-08-08  NR   Added printed REPORT-OUT-FILE for session  *
+      *                    results, alongside the console DISPLAY.    *
+      *   2026-08-08  NR   Added an unattended/batch mode, driven by  *
+      *                    CTL-SESSION-MODE, that guesses from        *
+      *                    GUESS-TRANS-FILE and reconciles each       *
+      *                    result against EXPECTED-OUTCOME-FILE.      *
+      *   2026-08-08  NR   GenerateNumber now checks each draw        *
+      *                    against a short history and redraws on a  *
+      *                    collision, instead of reseeding on the     *
+      *                    same clock second and repeating a number.  *
+      *   2026-08-08  NR   Added a multi-round match mode, driven by  *
+      *                    CTL-SESSION-MODE and CTL-MATCH-ROUNDS,     *
+      *                    with a running score and one match-summary *
+      *                    record written to PLAYER-STATS-FILE.       *
+      *   2026-08-08  NR   PLYST-RECORD-TYPE moved into PLYST-KEY so  *
+      *                    a match-summary record can no longer       *
+      *                    collide with the per-round record written  *
+      *                    the same second.  Match scoring now totals *
+      *                    guesses across rounds (fewest wins) rather *
+      *                    than counting rounds won, and the running  *
+      *                    tally is checkpointed in RESTART-FILE too. *
+      *                    Batch runs can now pin the number to guess *
+      *                    via CTL-FIXED-NUMBER for reproducible      *
+      *                    EXPECTED-OUTCOME-FILE reconciliation, and  *
+      *                    the two files are checked to stay in step  *
+      *                    by sequence number.  Guess validation now  *
+      *                    rejects a negative entry instead of        *
+      *                    silently folding it into range.  Difficulty*
+      *                    presets are now applied from                *
+      *                    CTL-DIFFICULTY-CODE when the control record *
+      *                    does not supply an explicit range.          *
+      *   2026-08-08  NR   Duplicate-key writes to PLAYER-STATS-FILE   *
+      *                    are now retried under a per-run sequence    *
+      *                    number instead of being silently dropped.   *
+      *                    GenerateNumber's redraw history is seeded   *
+      *                    from RESTART-FILE at startup so a fresh     *
+      *                    process cannot repeat the prior process's   *
+      *                    last number.  Match mode checkpoints the    *
+      *                    running tally to RESTART-FILE again right   *
+      *                    after each round is scored, and resumes on  *
+      *                    rounds-played as well as the active flag,   *
+      *                    so no scored round can be lost to a crash   *
+      *                    during the pause before the next round's    *
+      *                    first guess.  Range and guess-count         *
+      *                    messages now display space-edited instead   *
+      *                    of zero-padded.                             *
+      *   2026-08-08  NR   Corrected the easy/hard difficulty presets  *
+      *                    to 1-50/8 guesses and 1-500/3 guesses.      *
+      *                    CTL-MATCH-ROUNDS now defaults to 5 the same*
+      *                    way the range/guess presets do, instead of  *
+      *                    running a one-round "match" when left      *
+      *                    unset.  RESTART-FILE is no longer written   *
+      *                    or seeded from in batch mode, so a batch    *
+      *                    run can no longer clobber another player's  *
+      *                    checkpointed interactive or match game.     *
+      *                                                                *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-guesser.
+       AUTHOR. lukeroot.
+       INSTALLATION. Application Development.
+       DATE-WRITTEN. 2024-01-15.
+       DATE-COMPILED.
 
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 Now PIC 9(8). *> Slice of CURRENT-DATE
-	01 Rand USAGE FLOAT. *> Random float (using Now as seed)
-	01 NumToGuess PIC 99. *> Random number from 1-100
-	01 GuessCount PIC 99. *> Number of guesses used
-	01 Guess PIC 99. *> Current guess
-	01 Again PIC X. *> Play again flag
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL.
+       OBJECT-COMPUTER. GNUCOBOL.
 
-	PROCEDURE DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
 
+           SELECT PLAYER-STATS-FILE ASSIGN TO "PLYRSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PLYST-KEY
+               FILE STATUS IS WS-PLYRSTAT-STATUS.
 
-	StartDisplay. *> Welcome message
-	DISPLAY "Welcome to COBOL-guesser.".
-	DISPLAY "You have 5 guesses to correctly guess the number.".
-	DISPLAY "Good luck!".
-	DISPLAY " ".
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
-	PERFORM Main. *> Run guesser
-	STOP RUN.
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
 
+           SELECT REPORT-OUT-FILE ASSIGN TO "REPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPTOUT-STATUS.
 
-	Main.
-	PERFORM Init. *> Initialise guesser
-	PERFORM AttemptGuess. *> Guess loop
+           SELECT GUESS-TRANS-FILE ASSIGN TO "GUESSTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GUESSTRN-STATUS.
 
+           SELECT EXPECTED-OUTCOME-FILE ASSIGN TO "EXPECTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPECTED-STATUS.
 
-	Init.
-	PERFORM GenerateNumber. *> Sets random 1-100 number
-	COMPUTE GuessCount = 0. *> Sets guess count
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY "ctlparm.cpy".
 
+       FD  PLAYER-STATS-FILE.
+       COPY "plystat.cpy".
 
-	GenerateNumber. *> Generates number to guess by using time as seed
-	MOVE FUNCTION CURRENT-DATE(9:8) TO Now. *> Get current date
-	MOVE FUNCTION RANDOM(Now) TO Rand. *> Generate random float
-	COMPUTE NumToGuess = Rand * 100. *> Convert float to int
+       FD  AUDIT-LOG-FILE.
+       COPY "auditrec.cpy".
 
+       FD  RESTART-FILE.
+       COPY "restartr.cpy".
 
-	AttemptGuess.
-	DISPLAY " ".
-	DISPLAY "Please guess a number between 1-100".
-	DISPLAY " ".
+       FD  REPORT-OUT-FILE.
+       COPY "reptout.cpy".
 
-	ACCEPT Guess. *> Store user input
-	PERFORM Check. *> Check function
-	STOP RUN.
+       FD  GUESS-TRANS-FILE.
+       COPY "guesstrn.cpy".
 
+       FD  EXPECTED-OUTCOME-FILE.
+       COPY "expected.cpy".
 
-	Check.
-	IF Guess EQUALS NumToGuess THEN *> Correct guess
-		DISPLAY "Fantastic stuff, you guessed correctly"
-		PERFORM Replay.
+       WORKING-STORAGE SECTION.
 
-	COMPUTE GuessCount = GuessCount + 1. *> Guess count inc
+      * ---------------------------------------------------------- *
+      * Game state - carried over from the original program.        *
+      * ---------------------------------------------------------- *
+       01 Now PIC 9(8). *> Slice of CURRENT-DATE
+       01 Rand USAGE FLOAT. *> Random float (using Now as seed)
+       01 NumToGuess PIC 9(03). *> Random number to guess
+       01 GuessCount PIC 99. *> Number of guesses used
+       01 Guess PIC 9(03). *> Current guess
+       01 Again PIC X. *> Play again flag
 
-	IF GuessCount EQUALS 5 THEN *> Guess count exceeded
-		DISPLAY "Oh dear, no more guesses, the number was"
-		DISPLAY NumToGuess
-		PERFORM Replay.
+       01  WS-PLYRSTAT-STATUS          PIC X(02).
+           88  WS-STATS-WRITE-OK               VALUE "00".
+       01  WS-CONTROL-STATUS           PIC X(02).
+       01  WS-CONTROL-EOF-FLAG         PIC X(01) VALUE "N".
+           88  WS-CONTROL-EOF                  VALUE "Y".
+       01  WS-PLAYER-ID                PIC X(10).
+       01  WS-OUTCOME-CODE             PIC X(01).
+       01  WS-AUDIT-STATUS             PIC X(02).
 
-	IF Guess LESS THAN NumToGuess THEN *> Guess too low
-		DISPLAY "Guess was too small, try a bigger number.".
+       01  WS-GUESS-RAW                PIC X(05).
+       01  WS-GUESS-VALID-FLAG         PIC X(01) VALUE "N".
+           88  WS-GUESS-IS-VALID               VALUE "Y".
+           88  WS-GUESS-NOT-VALID              VALUE "N".
 
-	IF Guess GREATER THAN NumToGuess THEN *> Guess too high
-		DISPLAY "Guess was too large, try a smaller number.".
+       01  WS-RESULT-CODE              PIC X(01).
 
-	PERFORM AttemptGuess.
+       01  WS-RESTART-STATUS           PIC X(02).
+       01  WS-RESUME-FLAG              PIC X(01) VALUE "N".
+           88  WS-RESUMING                     VALUE "Y".
+       01  WS-ROUND-RESUME-FLAG        PIC X(01) VALUE "N".
+           88  WS-ROUND-IN-PROGRESS            VALUE "Y".
+       01  WS-RESTART-EOF-FLAG         PIC X(01) VALUE "N".
+           88  WS-RESTART-EOF                  VALUE "Y".
+       01  WS-SEED-EOF-FLAG            PIC X(01) VALUE "N".
+           88  WS-SEED-EOF                     VALUE "Y".
+       01  WS-REPTOUT-STATUS           PIC X(02).
 
+       01  WS-GUESSTRN-STATUS          PIC X(02).
+       01  WS-EXPECTED-STATUS          PIC X(02).
+       01  WS-BATCH-EOF-FLAG           PIC X(01) VALUE "N".
+           88  WS-BATCH-EOF                    VALUE "Y".
+       01  WS-EXPECTED-EOF-FLAG        PIC X(01) VALUE "N".
+           88  WS-EXPECTED-EOF                 VALUE "Y".
+       01  WS-CURRENT-SEQ-NO           PIC 9(05).
 
-	Replay.
-	DISPLAY "Would you like to play again? (y/n)".
-	ACCEPT Again. *> Store play again flag
+      * ---------------------------------------------------------- *
+      * Recent-draw history, used to catch GenerateNumber reseeding *
+      * on the same clock second and drawing the same number twice. *
+      * ---------------------------------------------------------- *
+       01  WS-DRAW-HISTORY-TABLE.
+           05  WS-DRAW-ENTRY           OCCURS 5 TIMES PIC 9(03).
+       01  WS-DRAW-HISTORY-COUNT       PIC 9(02) VALUE 0.
+       01  WS-HISTORY-SEARCH-IDX       PIC 9(02).
+       01  WS-COLLISION-FLAG           PIC X(01) VALUE "N".
+           88  WS-COLLISION-FOUND              VALUE "Y".
+           88  WS-NO-COLLISION                 VALUE "N".
+       01  WS-STATS-WRITE-FLAG         PIC X(01) VALUE "N".
+           88  WS-STATS-WRITE-PENDING           VALUE "Y".
+           88  WS-STATS-WRITE-COMPLETE          VALUE "N".
+       01  WS-STATS-WRITE-ATTEMPTS     PIC 9(04) COMP VALUE 0.
+       01  WS-SEED-FLAG                PIC X(01) VALUE "N".
+           88  WS-ALREADY-SEEDED               VALUE "Y".
 
-	*> y restarts, anything else ends the game
-	IF Again EQUALS "y" THEN
-		PERFORM Main
-		ELSE PERFORM Finish.
+      * ---------------------------------------------------------- *
+      * Running score for a multi-round match, kept in Working-    *
+      * Storage across the recursive PERFORM Main calls that carry *
+      * one round of the match into the next.                      *
+      * ---------------------------------------------------------- *
+       01  WS-MATCH-ROUNDS-PLAYED       PIC 9(02) VALUE 0.
+       01  WS-MATCH-ROUNDS-WON          PIC 9(02) VALUE 0.
+       01  WS-MATCH-SCORE               PIC 9(03) VALUE 0.
 
+       01  WS-GUESS-NUMVAL              PIC S9(05) COMP.
 
-	Finish.
-	DISPLAY "Thanks for playing COBOL-guesser. We hope you had fun".
-	STOP RUN.
+      * ---------------------------------------------------------- *
+      * Zero-suppressed copies of the range/guess-allowance fields, *
+      * used only for display - the CTL- fields themselves stay    *
+      * PIC 9 so range comparisons and the CTL-RANGE-LOW = 0 test  *
+      * in 1060-APPLY-DIFFICULTY-PRESET are unaffected.              *
+      * ---------------------------------------------------------- *
+       01  WS-MAX-GUESSES-DISP          PIC Z9.
+       01  WS-RANGE-LOW-DISP            PIC ZZ9.
+       01  WS-RANGE-HIGH-DISP           PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *=============================================================*
+      * 0000-MAINLINE                                                *
+      *=============================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM Main. *> Run guesser
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 1000-INITIALIZE                                              *
+      * Reads the difficulty/guess-allowance control record,          *
+      * greets the player, checks for a checkpointed game to         *
+      * resume, and opens the stats and audit files.                  *
+      *=============================================================*
+       1000-INITIALIZE.
+           DISPLAY "Welcome to COBOL-guesser.".
+           PERFORM 1050-READ-CONTROL-RECORD THRU 1050-EXIT.
+           MOVE CTL-MAX-GUESSES TO WS-MAX-GUESSES-DISP.
+           DISPLAY "You have " WS-MAX-GUESSES-DISP
+               " guesses to correctly guess the number.".
+           DISPLAY "Good luck!".
+           DISPLAY " ".
+           PERFORM 1070-SEED-DRAW-HISTORY THRU 1070-EXIT.
+           IF CTL-MODE-BATCH
+               MOVE "BATCH-RUN " TO WS-PLAYER-ID
+               PERFORM 1500-OPEN-BATCH-FILES THRU 1500-EXIT
+           ELSE
+               PERFORM 1400-CHECK-RESTART THRU 1400-EXIT
+               IF WS-RESUMING
+                   IF WS-ROUND-IN-PROGRESS
+                       DISPLAY "Resuming checkpointed game for "
+                           "player " WS-PLAYER-ID "."
+                   ELSE
+                       DISPLAY "Continuing match for player "
+                           WS-PLAYER-ID "."
+                   END-IF
+               ELSE
+                   DISPLAY "Please enter your player ID "
+                       "(10 characters)."
+                   ACCEPT WS-PLAYER-ID
+               END-IF
+               IF CTL-MODE-MATCH
+                   IF WS-RESUMING
+                       DISPLAY "Resuming match at round "
+                           WS-MATCH-ROUNDS-PLAYED " of "
+                           CTL-MATCH-ROUNDS "."
+                   ELSE
+                       MOVE 0 TO WS-MATCH-ROUNDS-PLAYED
+                       MOVE 0 TO WS-MATCH-ROUNDS-WON
+                       MOVE 0 TO WS-MATCH-SCORE
+                       DISPLAY "Playing a " CTL-MATCH-ROUNDS
+                           "-round match."
+                   END-IF
+               END-IF
+           END-IF.
+           OPEN I-O PLAYER-STATS-FILE.
+           IF WS-PLYRSTAT-STATUS = "35"
+               OPEN OUTPUT PLAYER-STATS-FILE
+               CLOSE PLAYER-STATS-FILE
+               OPEN I-O PLAYER-STATS-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+           OPEN EXTEND REPORT-OUT-FILE.
+           IF WS-REPTOUT-STATUS = "35"
+               OPEN OUTPUT REPORT-OUT-FILE
+               CLOSE REPORT-OUT-FILE
+               OPEN EXTEND REPORT-OUT-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1050-READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = "35"
+               SET WS-CONTROL-EOF TO TRUE
+           ELSE
+               READ CONTROL-FILE
+                   AT END SET WS-CONTROL-EOF TO TRUE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+           IF WS-CONTROL-EOF
+      * No control record supplied - fall back to the original
+      * 1-100 range and 5 guess allowance so the game still runs.
+               MOVE "N" TO CTL-DIFFICULTY-CODE
+               MOVE 1 TO CTL-RANGE-LOW
+               MOVE 100 TO CTL-RANGE-HIGH
+               MOVE 5 TO CTL-MAX-GUESSES
+               MOVE "N" TO CTL-RESTART-FLAG
+               MOVE "I" TO CTL-SESSION-MODE
+               MOVE 0 TO CTL-MATCH-ROUNDS
+               MOVE "N" TO CTL-FIXED-NUMBER-FLAG
+               MOVE 0 TO CTL-FIXED-NUMBER
+           END-IF.
+           PERFORM 1060-APPLY-DIFFICULTY-PRESET THRU 1060-EXIT.
+       1050-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 1060-APPLY-DIFFICULTY-PRESET                                 *
+      * Fills in the range and guess allowance from                  *
+      * CTL-DIFFICULTY-CODE when the control record left             *
+      * CTL-RANGE-LOW unset - lets an operator switch difficulty by  *
+      * changing one code instead of three separate numbers.  A      *
+      * control record that already supplies an explicit range is    *
+      * left alone.  A match-mode control record that leaves         *
+      * CTL-MATCH-ROUNDS unset is likewise defaulted, to the same     *
+      * 5 rounds used in the sample control records.                  *
+      *=============================================================*
+       1060-APPLY-DIFFICULTY-PRESET.
+           IF CTL-RANGE-LOW = 0
+               IF CTL-DIFF-EASY
+                   MOVE 1 TO CTL-RANGE-LOW
+                   MOVE 50 TO CTL-RANGE-HIGH
+                   MOVE 8 TO CTL-MAX-GUESSES
+               ELSE
+                   IF CTL-DIFF-HARD
+                       MOVE 1 TO CTL-RANGE-LOW
+                       MOVE 500 TO CTL-RANGE-HIGH
+                       MOVE 3 TO CTL-MAX-GUESSES
+                   ELSE
+      *> Normal difficulty, or an unrecognized code - normal is
+      *> the original 1-100/5 game.
+                       MOVE 1 TO CTL-RANGE-LOW
+                       MOVE 100 TO CTL-RANGE-HIGH
+                       MOVE 5 TO CTL-MAX-GUESSES
+                   END-IF
+               END-IF
+           END-IF.
+           IF CTL-MODE-MATCH AND CTL-MATCH-ROUNDS = 0
+               MOVE 5 TO CTL-MATCH-ROUNDS
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 1400-CHECK-RESTART                                           *
+      * When CTL-RESTART-FLAG is on, looks for a checkpointed game   *
+      * left behind by RESTART-FILE.  A round still in progress is   *
+      * resumed exactly where it left off (same NumToGuess and       *
+      * GuessCount).  A round that had already finished, but whose   *
+      * match was not yet complete, is not replayed - instead the    *
+      * player identity and match tally are carried forward into a   *
+      * fresh round, so an abend in the gap between rounds does not  *
+      * erase the rounds already won and recorded.                   *
+      *=============================================================*
+       1400-CHECK-RESTART.
+           MOVE "N" TO WS-RESTART-EOF-FLAG.
+           IF CTL-RESTART-YES
+               OPEN INPUT RESTART-FILE
+               IF WS-RESTART-STATUS = "00"
+                   READ RESTART-FILE
+                       AT END SET WS-RESTART-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-RESTART-EOF
+                       IF RSTR-GAME-IN-PROGRESS
+                           SET WS-ROUND-IN-PROGRESS TO TRUE
+                           MOVE RSTR-NUM-TO-GUESS TO NumToGuess
+                           MOVE RSTR-GUESS-COUNT TO GuessCount
+                       END-IF
+                       IF RSTR-GAME-IN-PROGRESS
+                               OR (CTL-MODE-MATCH AND
+                                   RSTR-MATCH-ROUNDS-PLAYED
+                                       < CTL-MATCH-ROUNDS)
+                           MOVE RSTR-PLAYER-ID TO WS-PLAYER-ID
+                           MOVE RSTR-MATCH-ROUNDS-PLAYED
+                               TO WS-MATCH-ROUNDS-PLAYED
+                           MOVE RSTR-MATCH-ROUNDS-WON
+                               TO WS-MATCH-ROUNDS-WON
+                           MOVE RSTR-MATCH-SCORE TO WS-MATCH-SCORE
+                           SET WS-RESUMING TO TRUE
+                       END-IF
+                   END-IF
+                   CLOSE RESTART-FILE
+               END-IF
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 1070-SEED-DRAW-HISTORY                                       *
+      * Primes the redraw-collision history from the last game's     *
+      * RESTART-FILE checkpoint (rewritten after every guess,        *
+      * regardless of CTL-RESTART-FLAG), so a fresh process started  *
+      * right after the previous one exited does not repeat the      *
+      * same draw just because the clock second has not ticked       *
+      * over yet.                                                     *
+      *=============================================================*
+       1070-SEED-DRAW-HISTORY.
+      *> Batch mode never checkpoints to or resumes from RESTART-FILE
+      *> (see 1500-OPEN-BATCH-FILES/1000-INITIALIZE) - reading it here
+      *> as well would risk seeding batch's own draw history from an
+      *> unrelated interactive or match game's leftover checkpoint.
+           IF NOT CTL-MODE-BATCH
+               OPEN INPUT RESTART-FILE
+               IF WS-RESTART-STATUS = "00"
+                   READ RESTART-FILE
+                       AT END SET WS-SEED-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-SEED-EOF AND RSTR-NUM-TO-GUESS NOT = 0
+                       MOVE 1 TO WS-DRAW-HISTORY-COUNT
+                       MOVE RSTR-NUM-TO-GUESS TO WS-DRAW-ENTRY(1)
+                   END-IF
+                   CLOSE RESTART-FILE
+               END-IF
+           END-IF.
+       1070-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 1500-OPEN-BATCH-FILES                                        *
+      * Opens the transaction and expected-outcome files for an     *
+      * unattended run.  A missing transaction file is treated as   *
+      * an empty run rather than an abend.                           *
+      *=============================================================*
+       1500-OPEN-BATCH-FILES.
+           OPEN INPUT GUESS-TRANS-FILE.
+           IF WS-GUESSTRN-STATUS = "35"
+               SET WS-BATCH-EOF TO TRUE
+           END-IF.
+           OPEN INPUT EXPECTED-OUTCOME-FILE.
+           IF WS-EXPECTED-STATUS = "35"
+               SET WS-EXPECTED-EOF TO TRUE
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 1200-GET-VALID-GUESS                                         *
+      * In interactive mode, rejects non-numeric input and values    *
+      * outside the configured range, re-prompting instead of        *
+      * letting garbage data fall through to Check.  In batch mode,  *
+      * the next guess comes from GUESS-TRANS-FILE instead.          *
+      *=============================================================*
+       1200-GET-VALID-GUESS.
+           IF CTL-MODE-BATCH
+               PERFORM 1250-READ-NEXT-TRANSACTION THRU 1250-EXIT
+           ELSE
+               SET WS-GUESS-NOT-VALID TO TRUE
+               PERFORM 1210-PROMPT-AND-VALIDATE THRU 1210-EXIT
+                   UNTIL WS-GUESS-IS-VALID
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1250-READ-NEXT-TRANSACTION.
+           READ GUESS-TRANS-FILE
+               AT END SET WS-BATCH-EOF TO TRUE
+           END-READ.
+           IF NOT WS-BATCH-EOF
+               MOVE GTRN-GUESS-VALUE TO Guess
+               MOVE GTRN-SEQUENCE-NO TO WS-CURRENT-SEQ-NO
+               IF NOT WS-EXPECTED-EOF
+                   READ EXPECTED-OUTCOME-FILE
+                       AT END SET WS-EXPECTED-EOF TO TRUE
+                   END-READ
+                   IF NOT WS-EXPECTED-EOF
+                           AND EXPO-SEQUENCE-NO NOT = WS-CURRENT-SEQ-NO
+                       DISPLAY "SEQUENCE MISMATCH   TRANS-SEQ="
+                           WS-CURRENT-SEQ-NO " EXPECTED-SEQ="
+                           EXPO-SEQUENCE-NO
+                   END-IF
+               END-IF
+           END-IF.
+       1250-EXIT.
+           EXIT.
+
+       1210-PROMPT-AND-VALIDATE.
+           DISPLAY "Enter your guess: ".
+           ACCEPT WS-GUESS-RAW.
+      * TEST-NUMVAL is used rather than an IS NUMERIC class test
+      * because ACCEPT pads WS-GUESS-RAW with trailing spaces, which
+      * would fail an IS NUMERIC test even for good input.
+           IF FUNCTION TEST-NUMVAL(WS-GUESS-RAW) = 0
+               COMPUTE WS-GUESS-NUMVAL = FUNCTION NUMVAL(WS-GUESS-RAW)
+      *> NUMVAL accepts a signed value, but Guess is an unsigned
+      *> PIC 9 - check the sign here instead of letting a negative
+      *> entry lose its sign and pass the range check below.
+               IF WS-GUESS-NUMVAL < 0
+                   DISPLAY "Guess must not be negative, try again."
+               ELSE
+                   MOVE WS-GUESS-NUMVAL TO Guess
+                   IF Guess >= CTL-RANGE-LOW AND
+                           Guess <= CTL-RANGE-HIGH
+                       SET WS-GUESS-IS-VALID TO TRUE
+                   ELSE
+                       DISPLAY "Guess must be between "
+                           WS-RANGE-LOW-DISP " and "
+                           WS-RANGE-HIGH-DISP ", try again."
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Guess must be numeric, try again."
+           END-IF.
+       1210-EXIT.
+           EXIT.
+
+
+       Main.
+       PERFORM Init. *> Initialise guesser
+       PERFORM AttemptGuess. *> Guess loop
+
+
+       Init.
+       IF WS-ROUND-IN-PROGRESS
+      *> Checkpoint already supplied NumToGuess/GuessCount - consume
+      *> the resume just once, so a replayed round draws fresh.
+           MOVE "N" TO WS-ROUND-RESUME-FLAG
+       ELSE
+           PERFORM GenerateNumber *> Sets number to guess
+           COMPUTE GuessCount = 0 *> Sets guess count
+       END-IF.
+
+
+       GenerateNumber. *> Generates number to guess, using time as seed
+       IF CTL-FIXED-NUMBER-YES
+      *> Pinned by the control record, for a repeatable batch run -
+      *> skip the random draw entirely.
+           MOVE CTL-FIXED-NUMBER TO NumToGuess
+       ELSE
+           SET WS-COLLISION-FOUND TO TRUE
+           PERFORM 2000-DRAW-CANDIDATE THRU 2000-EXIT
+               UNTIL NOT WS-COLLISION-FOUND
+           PERFORM 2050-RECORD-DRAW-HISTORY THRU 2050-EXIT
+       END-IF.
+
+
+      *=============================================================*
+      * 2000-DRAW-CANDIDATE                                          *
+      * Draws one candidate number.  The random stream is seeded    *
+      * from the clock only once per run - back-to-back games in    *
+      * the same second continue the same stream instead of         *
+      * reseeding on an unchanged value and repeating a draw.        *
+      *=============================================================*
+       2000-DRAW-CANDIDATE.
+           IF WS-ALREADY-SEEDED
+               MOVE FUNCTION RANDOM TO Rand
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(9:8) TO Now
+               MOVE FUNCTION RANDOM(Now) TO Rand
+               SET WS-ALREADY-SEEDED TO TRUE
+           END-IF.
+           COMPUTE NumToGuess =
+               CTL-RANGE-LOW +
+               (Rand * (CTL-RANGE-HIGH - CTL-RANGE-LOW + 1)).
+           PERFORM 2010-CHECK-DRAW-HISTORY THRU 2010-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2010-CHECK-DRAW-HISTORY.
+           SET WS-NO-COLLISION TO TRUE.
+           PERFORM 2020-COMPARE-ONE-DRAW THRU 2020-EXIT
+               VARYING WS-HISTORY-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-HISTORY-SEARCH-IDX > WS-DRAW-HISTORY-COUNT.
+       2010-EXIT.
+           EXIT.
+
+       2020-COMPARE-ONE-DRAW.
+           IF NumToGuess = WS-DRAW-ENTRY(WS-HISTORY-SEARCH-IDX)
+               SET WS-COLLISION-FOUND TO TRUE
+           END-IF.
+       2020-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 2050-RECORD-DRAW-HISTORY                                     *
+      * Pushes the accepted draw onto the front of the history       *
+      * table, dropping the oldest entry once the table is full.     *
+      *=============================================================*
+       2050-RECORD-DRAW-HISTORY.
+           IF WS-DRAW-HISTORY-COUNT < 5
+               ADD 1 TO WS-DRAW-HISTORY-COUNT
+           END-IF.
+           PERFORM 2060-SHIFT-ONE-ENTRY THRU 2060-EXIT
+               VARYING WS-HISTORY-SEARCH-IDX FROM 5 BY -1
+               UNTIL WS-HISTORY-SEARCH-IDX < 2.
+           MOVE NumToGuess TO WS-DRAW-ENTRY(1).
+       2050-EXIT.
+           EXIT.
+
+       2060-SHIFT-ONE-ENTRY.
+           MOVE WS-DRAW-ENTRY(WS-HISTORY-SEARCH-IDX - 1)
+               TO WS-DRAW-ENTRY(WS-HISTORY-SEARCH-IDX).
+       2060-EXIT.
+           EXIT.
+
+
+       AttemptGuess.
+       DISPLAY " ".
+       MOVE CTL-RANGE-LOW TO WS-RANGE-LOW-DISP.
+       MOVE CTL-RANGE-HIGH TO WS-RANGE-HIGH-DISP.
+       DISPLAY "Please guess a number between " WS-RANGE-LOW-DISP
+           " and " WS-RANGE-HIGH-DISP.
+       DISPLAY " ".
+
+       PERFORM 1200-GET-VALID-GUESS THRU 1200-EXIT.
+       IF CTL-MODE-BATCH AND WS-BATCH-EOF
+           PERFORM Finish
+       ELSE
+           PERFORM Check
+       END-IF.
+
+
+       Check.
+       COMPUTE GuessCount = GuessCount + 1. *> Guess count inc
+
+       IF Guess LESS THAN NumToGuess THEN *> Guess too low
+           MOVE "S" TO WS-RESULT-CODE
+       ELSE
+           IF Guess GREATER THAN NumToGuess THEN *> Guess too high
+               MOVE "L" TO WS-RESULT-CODE
+           ELSE *> Correct guess
+               MOVE "C" TO WS-RESULT-CODE
+           END-IF
+       END-IF.
+       PERFORM 6950-WRITE-AUDIT-RECORD THRU 6950-EXIT.
+      *> Batch mode never reads RESTART-FILE back (1000-INITIALIZE
+      *> skips 1400-CHECK-RESTART for CTL-MODE-BATCH), so it has no
+      *> need to overwrite it here either - and must not, or a batch
+      *> run executed while an interactive/match game is checkpointed
+      *> mid-round would clobber that player's live checkpoint.
+       IF NOT CTL-MODE-BATCH
+           PERFORM 6960-WRITE-RESTART-RECORD THRU 6960-EXIT
+       END-IF.
+
+       IF CTL-MODE-BATCH AND NOT WS-EXPECTED-EOF
+           PERFORM 6980-RECONCILE-OUTCOME THRU 6980-EXIT
+       END-IF.
+
+       IF Guess EQUALS NumToGuess THEN *> Correct guess
+           DISPLAY "Fantastic stuff, you guessed correctly"
+           MOVE "W" TO WS-OUTCOME-CODE
+           PERFORM 6900-WRITE-STATS THRU 6900-EXIT
+           PERFORM 6970-WRITE-REPORT-LINE THRU 6970-EXIT
+           PERFORM Replay
+       END-IF.
+
+       IF GuessCount EQUALS CTL-MAX-GUESSES THEN *> Guess count exceeded
+           DISPLAY "Oh dear, no more guesses, the number was"
+           DISPLAY NumToGuess
+           MOVE "L" TO WS-OUTCOME-CODE
+           PERFORM 6900-WRITE-STATS THRU 6900-EXIT
+           PERFORM 6970-WRITE-REPORT-LINE THRU 6970-EXIT
+           PERFORM Replay
+       END-IF.
+
+       IF Guess LESS THAN NumToGuess THEN *> Guess too low
+           DISPLAY "Guess was too small, try a bigger number.".
+
+       IF Guess GREATER THAN NumToGuess THEN *> Guess too high
+           DISPLAY "Guess was too large, try a smaller number.".
+
+       PERFORM AttemptGuess.
+
+
+       Replay.
+       IF CTL-MODE-BATCH
+      *> Unattended - keep drawing fresh games until the
+      *> transaction file runs dry.
+           PERFORM Main
+       ELSE
+           IF CTL-MODE-MATCH
+               PERFORM 6920-UPDATE-MATCH-SCORE THRU 6920-EXIT
+      *> Checkpoint again now that the round just finished has been
+      *> tallied, so a crash during the next round's first ACCEPT
+      *> does not leave RESTART-FILE holding the pre-tally score.
+               PERFORM 6960-WRITE-RESTART-RECORD THRU 6960-EXIT
+               IF WS-MATCH-ROUNDS-PLAYED < CTL-MATCH-ROUNDS
+                   PERFORM Main
+               ELSE
+                   PERFORM 6910-WRITE-MATCH-SUMMARY THRU 6910-EXIT
+                   PERFORM Finish
+               END-IF
+           ELSE
+               DISPLAY "Would you like to play again? (y/n)"
+               ACCEPT Again *> Store play again flag
+      *> y restarts, anything else ends the game
+               IF Again EQUALS "y" THEN
+                   PERFORM Main
+               ELSE
+                   PERFORM Finish
+               END-IF
+           END-IF
+       END-IF.
+
+
+       Finish.
+       IF CTL-MODE-BATCH
+           DISPLAY "Batch guess run complete - end of transactions."
+       ELSE
+           DISPLAY "Thanks for playing COBOL-guesser. We hope you "
+               "had fun"
+       END-IF.
+       PERFORM 9000-TERMINATE THRU 9000-EXIT.
+       STOP RUN.
+
+      *=============================================================*
+      * 6900-WRITE-STATS                                             *
+      * Records one completed game to PLAYER-STATS-FILE, keyed on    *
+      * player id plus the date/time the game finished.  Batch runs  *
+      * can finish several games in the same clock second under the *
+      * same player id, so 6905-WRITE-STATS-RETRY is used to bump    *
+      * PLYST-SEQ-NO and retry rather than lose the record.           *
+      *=============================================================*
+       6900-WRITE-STATS.
+           MOVE SPACES TO PLYR-STATS-RECORD.
+           MOVE WS-PLAYER-ID TO PLYST-PLAYER-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PLYST-GAME-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO PLYST-GAME-TIME.
+           MOVE WS-OUTCOME-CODE TO PLYST-OUTCOME-CODE.
+           MOVE NumToGuess TO PLYST-NUM-TO-GUESS.
+           MOVE GuessCount TO PLYST-GUESSES-USED.
+           SET PLYST-GAME-RECORD TO TRUE.
+           MOVE 0 TO PLYST-SEQ-NO.
+           MOVE 0 TO WS-STATS-WRITE-ATTEMPTS.
+           SET WS-STATS-WRITE-PENDING TO TRUE.
+           PERFORM 6905-WRITE-STATS-RETRY THRU 6905-EXIT
+               UNTIL NOT WS-STATS-WRITE-PENDING.
+       6900-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 6905-WRITE-STATS-RETRY                                       *
+      * Attempts one WRITE of PLYR-STATS-RECORD.  A duplicate-key    *
+      * collision bumps PLYST-SEQ-NO and is retried instead of being *
+      * silently dropped.  WS-STATS-WRITE-ATTEMPTS - not just         *
+      * PLYST-SEQ-NO - bounds the retry, so a WRITE that keeps        *
+      * failing for some other reason cannot loop forever either.     *
+      *=============================================================*
+       6905-WRITE-STATS-RETRY.
+           ADD 1 TO WS-STATS-WRITE-ATTEMPTS.
+           WRITE PLYR-STATS-RECORD
+               INVALID KEY
+                   ADD 1 TO PLYST-SEQ-NO
+           END-WRITE.
+           IF WS-STATS-WRITE-OK OR WS-STATS-WRITE-ATTEMPTS > 99
+               SET WS-STATS-WRITE-COMPLETE TO TRUE
+               IF NOT WS-STATS-WRITE-OK
+                   DISPLAY "WARNING - unable to write player stats "
+                       "record, status " WS-PLYRSTAT-STATUS "."
+               END-IF
+           END-IF.
+       6905-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 6910-WRITE-MATCH-SUMMARY                                     *
+      * Writes one record for the match as a whole, once all rounds *
+      * are complete, alongside the per-round records already        *
+      * written by 6900-WRITE-STATS.                                 *
+      *=============================================================*
+       6910-WRITE-MATCH-SUMMARY.
+           MOVE SPACES TO PLYR-STATS-RECORD.
+           MOVE WS-PLAYER-ID TO PLYST-PLAYER-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PLYST-GAME-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO PLYST-GAME-TIME.
+           SET PLYST-MATCH-RECORD TO TRUE.
+           IF (WS-MATCH-ROUNDS-WON * 2) >= WS-MATCH-ROUNDS-PLAYED
+               SET PLYST-WON TO TRUE
+           ELSE
+               SET PLYST-LOST TO TRUE
+           END-IF.
+           MOVE 0 TO PLYST-NUM-TO-GUESS.
+           MOVE 0 TO PLYST-GUESSES-USED.
+           MOVE WS-MATCH-ROUNDS-PLAYED TO PLYST-ROUNDS-PLAYED.
+           MOVE WS-MATCH-SCORE TO PLYST-MATCH-SCORE.
+           MOVE 0 TO PLYST-SEQ-NO.
+           MOVE 0 TO WS-STATS-WRITE-ATTEMPTS.
+           SET WS-STATS-WRITE-PENDING TO TRUE.
+           PERFORM 6905-WRITE-STATS-RETRY THRU 6905-EXIT
+               UNTIL NOT WS-STATS-WRITE-PENDING.
+       6910-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 6920-UPDATE-MATCH-SCORE                                      *
+      * Tallies the round just finished into the running match       *
+      * score, kept in Working-Storage across rounds.  The score     *
+      * that matters is the total guesses spent across every round   *
+      * (fewest wins) - WS-MATCH-ROUNDS-WON is kept alongside it      *
+      * only to label the match-summary record won/lost.             *
+      *=============================================================*
+       6920-UPDATE-MATCH-SCORE.
+           ADD 1 TO WS-MATCH-ROUNDS-PLAYED.
+           ADD GuessCount TO WS-MATCH-SCORE.
+           IF WS-OUTCOME-CODE = "W"
+               ADD 1 TO WS-MATCH-ROUNDS-WON
+           END-IF.
+           DISPLAY "Match round " WS-MATCH-ROUNDS-PLAYED " of "
+               CTL-MATCH-ROUNDS " complete - " WS-MATCH-SCORE
+               " total guess(es), " WS-MATCH-ROUNDS-WON
+               " round(s) won.".
+       6920-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 6950-WRITE-AUDIT-RECORD                                      *
+      * Records one row per guess (not just the final outcome) so   *
+      * a session can be reconstructed guess by guess later.         *
+      *=============================================================*
+       6950-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDL-GAME-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO AUDL-GAME-TIME.
+           MOVE WS-PLAYER-ID TO AUDL-PLAYER-ID.
+           MOVE GuessCount TO AUDL-GUESS-COUNT.
+           MOVE Guess TO AUDL-GUESS-VALUE.
+           MOVE NumToGuess TO AUDL-NUM-TO-GUESS.
+           MOVE WS-RESULT-CODE TO AUDL-RESULT-CODE.
+           WRITE AUDIT-LOG-RECORD.
+       6950-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 6960-WRITE-RESTART-RECORD                                    *
+      * Rewrites the one-record checkpoint file after every guess,  *
+      * marking the game complete once it is won or the guess       *
+      * allowance runs out.                                          *
+      *=============================================================*
+       6960-WRITE-RESTART-RECORD.
+           MOVE SPACES TO RESTART-RECORD.
+           IF Guess EQUALS NumToGuess OR
+                   GuessCount EQUALS CTL-MAX-GUESSES
+               MOVE "N" TO RSTR-ACTIVE-FLAG
+           ELSE
+               MOVE "Y" TO RSTR-ACTIVE-FLAG
+           END-IF.
+           MOVE WS-PLAYER-ID TO RSTR-PLAYER-ID.
+           MOVE NumToGuess TO RSTR-NUM-TO-GUESS.
+           MOVE GuessCount TO RSTR-GUESS-COUNT.
+           MOVE WS-MATCH-ROUNDS-PLAYED TO RSTR-MATCH-ROUNDS-PLAYED.
+           MOVE WS-MATCH-ROUNDS-WON TO RSTR-MATCH-ROUNDS-WON.
+           MOVE WS-MATCH-SCORE TO RSTR-MATCH-SCORE.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+       6960-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 6970-WRITE-REPORT-LINE                                       *
+      * Writes one formatted line to REPORT-OUT-FILE for the game    *
+      * just finished, so results can be reviewed on paper instead   *
+      * of relying on console scrollback.                            *
+      *=============================================================*
+       6970-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-OUT-RECORD.
+           MOVE WS-PLAYER-ID TO RPTO-PLAYER-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RPTO-GAME-DATE.
+           IF WS-OUTCOME-CODE = "W"
+               MOVE "WON" TO RPTO-RESULT-TEXT
+           ELSE
+               MOVE "LOST" TO RPTO-RESULT-TEXT
+           END-IF.
+           MOVE GuessCount TO RPTO-GUESSES-USED.
+           MOVE NumToGuess TO RPTO-NUM-TO-GUESS.
+           WRITE REPORT-OUT-RECORD.
+       6970-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 6980-RECONCILE-OUTCOME                                       *
+      * Compares Check's actual result for this transaction against *
+      * the scripted expected result, for an unattended run.         *
+      *=============================================================*
+       6980-RECONCILE-OUTCOME.
+           IF WS-RESULT-CODE = EXPO-EXPECTED-RESULT
+               DISPLAY "RECONCILE OK       SEQ=" WS-CURRENT-SEQ-NO
+           ELSE
+               DISPLAY "RECONCILE MISMATCH SEQ=" WS-CURRENT-SEQ-NO
+                   " EXPECTED=" EXPO-EXPECTED-RESULT
+                   " ACTUAL=" WS-RESULT-CODE
+           END-IF.
+       6980-EXIT.
+           EXIT.
+
+      *=============================================================*
+      * 9000-TERMINATE                                               *
+      *=============================================================*
+       9000-TERMINATE.
+           CLOSE PLAYER-STATS-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE REPORT-OUT-FILE.
+           IF CTL-MODE-BATCH
+               CLOSE GUESS-TRANS-FILE
+               CLOSE EXPECTED-OUTCOME-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
